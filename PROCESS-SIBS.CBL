@@ -7,63 +7,191 @@
        IDENTIFICATION DIVISION.  
        PROGRAM-ID. PROCESS-SIBS.
     
-       ENVIRONMENT DIVISION.                                       
-       CONFIGURATION SECTION.                                     
-       SPECIAL-NAMES.                                              
-           DECIMAL-POINT IS COMMA.                                 
-       INPUT-OUTPUT SECTION.                                         
-       FILE-CONTROL.                                                    
-           SELECT SIBS-FILE ASSIGN TO '/home/kikos/ficheiros/ENT002'   
-              ORGANIZATION IS LINE SEQUENTIAL.                        
-      *        
-       DATA DIVISION.                                           
-       FILE SECTION.                                            
-       FD  SIBS-FILE.                                           
-       01  SIBS-RECORD.                                         
-           05 TRANSACTION-ID         PIC X(06).                 
-           05 TRANSACTION-DATE       PIC X(08).                 
-           05 TRANSACTION-TIME       PIC X(04).                  
-           05 CARD-NUMBER            PIC X(16).                   
-           05 TRANSACTION-AMOUNT     PIC S9(07)V99.                
-           05 TRANSACTION-CODE       PIC X(04).                    
-           05 REGION-CODE            PIC X(01).                    
-           05 TRANSACTION-STATUS     PIC X(10).                      
-           05 FILLER                 PIC X(20).                     
-      *     
-       WORKING-STORAGE SECTION.      
-      *                                                            
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIBS-FILE ASSIGN TO DYNAMIC WS-SIBS-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+      *
+           SELECT SORT-WORK-FILE ASSIGN TO DYNAMIC WS-SORT-PATH.
+      *
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CHECKPOINT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIBS-FILE.
+       01  SIBS-RECORD.
+           05 TRANSACTION-ID         PIC X(06).
+           05 TRANSACTION-DATE       PIC X(08).
+           05 TRANSACTION-TIME       PIC X(04).
+           05 CARD-NUMBER            PIC X(16).
+           05 TRANSACTION-AMOUNT     PIC S9(07)V99.
+           05 TRANSACTION-CODE       PIC X(04).
+           05 REGION-CODE            PIC X(01).
+           05 TRANSACTION-STATUS     PIC X(10).
+           05 FILLER                 PIC X(20).
+      *
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-TRANSACTION-ID     PIC X(06).
+           05 REJ-TRANSACTION-DATE   PIC X(08).
+           05 REJ-TRANSACTION-TIME   PIC X(04).
+           05 REJ-CARD-NUMBER        PIC X(16).
+           05 REJ-TRANSACTION-AMOUNT PIC S9(07)V99.
+           05 REJ-TRANSACTION-CODE   PIC X(04).
+           05 REJ-REGION-CODE        PIC X(01).
+           05 REJ-TRANSACTION-STATUS PIC X(10).
+           05 REJ-REASON             PIC X(22).
+      *
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(80).
+      *
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-TRANSACTION-ID     PIC X(06).
+           05 SORT-TRANSACTION-DATE   PIC X(08).
+           05 SORT-TRANSACTION-TIME   PIC X(04).
+           05 SORT-CARD-NUMBER        PIC X(16).
+           05 SORT-TRANSACTION-AMOUNT PIC S9(07)V99.
+           05 SORT-TRANSACTION-CODE   PIC X(04).
+           05 SORT-REGION-CODE        PIC X(01).
+           05 SORT-TRANSACTION-STATUS PIC X(10).
+           05 FILLER                  PIC X(20).
+      *
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD          PIC 9(07).
+      *
+       WORKING-STORAGE SECTION.
+      *
        01  CAMPOS-DE-TRABALHO.
            05 WS-END-OF-FILE         PIC X(01)    VALUE 'N'.
            05 WS-REGION-DESC         PIC X(20).
+           05 WS-REGION-VALID        PIC X(01) VALUE 'Y'.
            05 WS-FS-SIBS             PIC 9(02) VALUE ZEROS.
+           05 WS-FS-REJECT           PIC 9(02) VALUE ZEROS.
+           05 WS-FS-REPORT           PIC 9(02) VALUE ZEROS.
+           05 WS-FS-CHECKPOINT       PIC 9(02) VALUE ZEROS.
+           05 WS-CHECKPOINT-COUNT    PIC 9(07) VALUE ZEROS.
+           05 WS-EOF-CHECKPOINT      PIC X(01) VALUE 'N'.
+           05 WS-RESTARTING          PIC X(01) VALUE 'N'.
+           05 WS-AMOUNT-EDITED       PIC -Z,ZZZ,ZZZ,ZZ9.99.
+           05 WS-REPORT-LINE         PIC X(80).
+           05 WS-CARD-MASKED         PIC X(16).
+           05 WS-REJECT-REASON       PIC X(22).
+           05 WS-STATUS-CHECK        PIC X(10).
+              88 WS-STATUS-VALID VALUES 'APPROVED  ' 'DECLINED  '
+                                         'REVERSED  ' 'PENDING   '.
+           05 WS-SIBS-PATH           PIC X(100).
+           05 WS-REJECT-PATH         PIC X(104).
+           05 WS-REPORT-PATH         PIC X(104).
+           05 WS-SORT-PATH           PIC X(104).
+           05 WS-CHECKPOINT-PATH     PIC X(104).
+           05 WS-RECORD-COUNT        PIC 9(07) VALUE ZEROS.
+           05 WS-EXPECTED-COUNT      PIC 9(07) VALUE ZEROS.
+           05 WS-CONTROL-BREAK       PIC X(01) VALUE 'N'.
+      *
+           01  WS-DUMP-X             PIC X(01) VALUE SPACES.
+           01  WS-DUMP                    REDEFINES WS-DUMP-X
+                                     PIC S9(01) COMP-3.
+      *
+       01  WS-EOF-SORT                PIC X(01) VALUE 'N'.
+       01  WS-PREV-CARD                PIC X(16) VALUE SPACES.
+       01  WS-PREV-DATE                PIC X(08) VALUE SPACES.
+       01  WS-PREV-AMOUNT               PIC S9(07)V99 VALUE ZEROS.
+       01  WS-IS-DUPLICATE              PIC X(01) VALUE 'N'.
+      *    A DAY'S ENT002 FILE CAN CARRY FAR MORE THAN A HANDFUL OF
+      *    RETRANSMITTED DUPLICATES, SO THE TABLE IS SIZED WELL PAST
+      *    ANY EXPECTED VOLUME AND GROWS WITH THE ACTUAL COUNT SEEN
+      *    (RATHER THAN A SMALL FIXED CEILING THAT COULD SILENTLY
+      *    STOP FLAGGING DUPLICATES PAST THE SIZE ONCE COMMON DAYS
+      *    CATCH UP TO IT).
+       01  WS-DUP-IDS-MAX                PIC 9(06) VALUE 999999.
+       01  WS-DUP-IDS-COUNT              PIC 9(06) VALUE ZEROS.
+       01  WS-DUP-IDS.
+           05 WS-DUP-ID OCCURS 1 TO 999999 TIMES
+                 DEPENDING ON WS-DUP-IDS-COUNT
+                 INDEXED BY WS-DUP-IX
+                                      PIC X(06).
       *
-           01  WS-DUMP-X             PIC X(01) VALUE SPACES.      
-           01  WS-DUMP                    REDEFINES WS-DUMP-X     
-                                     PIC S9(01) COMP-3.                 
-      *                                                             
-       PROCEDURE DIVISION.                                             
+           COPY REGIONS.
+      *
+       PROCEDURE DIVISION.
        A000-PRINCIPAL.
                                                                     
            PERFORM A100-INICIO                                   
               THRU A100-INICIO-FIM.                                   
       *                                                      
-           PERFORM A200-PROCESSAMENTO                     
-              THRU A200-PROCESSAMENTO-FIM 
-                UNTIL WS-END-OF-FILE = 'S'                             
-      *                                                                 
+           PERFORM A200-PROCESSAMENTO
+              THRU A200-PROCESSAMENTO-FIM
+                UNTIL WS-END-OF-FILE = 'S'
+      *
+      *    THE CONTROL-TOTAL CHECK MUST RUN BEFORE A300-FIM, WHICH
+      *    DISPLAYS 'FIM NORMAL' - OTHERWISE A SHORT/OVER FILE WOULD
+      *    STILL BE REPORTED AS A NORMAL END OF JOB.
+           PERFORM A350-VERIFICA-TOTAL-CONTROLO
+              THRU A350-VERIFICA-TOTAL-CONTROLO-FIM.
+      *
            PERFORM A300-FIM
               THRU A300-FIM-FIM.
-      *        
-       A100-INICIO. 
-      *                                                     
+      *
+           STOP RUN.
+      *
+       A100-INICIO.
+      *
+           PERFORM Q050-CARREGA-REGIOES.
+      *
+           PERFORM Q500-OBTEM-CAMINHO.
+      *
+           PERFORM Q600-DETECTA-DUPLICADOS
+              THRU Q600-DETECTA-DUPLICADOS-FIM.
+      *
+           PERFORM Q700-LE-CHECKPOINT
+              THRU Q700-LE-CHECKPOINT-FIM.
+      *
            OPEN INPUT SIBS-FILE.
            IF WS-FS-SIBS NOT EQUAL ZEROS
               DISPLAY 'ERROR OPENING SIBS-FILE ' WS-FS-SIBS
-              ADD WS-DUMP TO WS-DUMP. 
-      *        
-           PERFORM Q100-READ-SIBS-FILE.
-      *  
-       A100-INICIO-FIM.                                         
+              ADD WS-DUMP TO WS-DUMP.
+      *
+           IF WS-RESTARTING = 'Y'
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT REJECT-FILE.
+           IF WS-FS-REJECT NOT EQUAL ZEROS
+              DISPLAY 'ERROR OPENING REJECT-FILE ' WS-FS-REJECT
+              ADD WS-DUMP TO WS-DUMP.
+      *
+           IF WS-RESTARTING = 'Y'
+              OPEN EXTEND REPORT-FILE
+           ELSE
+              OPEN OUTPUT REPORT-FILE.
+           IF WS-FS-REPORT NOT EQUAL ZEROS
+              DISPLAY 'ERROR OPENING REPORT-FILE ' WS-FS-REPORT
+              ADD WS-DUMP TO WS-DUMP.
+      *
+           IF WS-RESTARTING = 'Y'
+              OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+              OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT EQUAL ZEROS
+              DISPLAY 'ERROR OPENING CHECKPOINT-FILE ' WS-FS-CHECKPOINT
+              ADD WS-DUMP TO WS-DUMP.
+      *
+           PERFORM Q100-READ-SIBS-FILE
+              UNTIL WS-RECORD-COUNT NOT LESS WS-CHECKPOINT-COUNT
+                 OR WS-END-OF-FILE = 'S'.
+           IF WS-END-OF-FILE NOT = 'S'
+              PERFORM Q100-READ-SIBS-FILE.
+      *
+       A100-INICIO-FIM.
            EXIT.                                                
                                                                   
        A200-PROCESSAMENTO.                                    
@@ -71,52 +199,268 @@
            DISPLAY 'TRANSACTION ID: ' TRANSACTION-ID.
            DISPLAY 'DATE: ' TRANSACTION-DATE.
            DISPLAY 'TIME: ' TRANSACTION-TIME.
-           DISPLAY 'CARD NUMBER: ' CARD-NUMBER.
-           DISPLAY 'AMOUNT: ' TRANSACTION-AMOUNT '€'.
+           PERFORM Q400-MASK-CARD.
+           DISPLAY 'CARD NUMBER: ' WS-CARD-MASKED.
+           PERFORM Q450-GRAVA-LINHA-RELATORIO.
+           DISPLAY 'AMOUNT: ' WS-AMOUNT-EDITED ' EUR'.
            DISPLAY 'TYPE: ' TRANSACTION-CODE.
       *     
            PERFORM Q200-DESCRIPTON-CODE.
            DISPLAY 'REGION: ' WS-REGION-DESC.
       *
            DISPLAY 'STATUS: ' TRANSACTION-STATUS.
+           PERFORM Q640-VERIFICA-DUPLICADO
+              THRU Q640-VERIFICA-DUPLICADO-FIM.
+           PERFORM Q300-VERIFICA-REJEICAO.
+           PERFORM Q460-GRAVA-CHECKPOINT
+              THRU Q460-GRAVA-CHECKPOINT-FIM.
            DISPLAY '----------------------------------'.
-      *     
+      *
            PERFORM Q100-READ-SIBS-FILE.
-      *                                                  
+      *
        A200-PROCESSAMENTO-FIM.                           
            EXIT.
       *              
-       A300-FIM.                                         
+       A300-FIM.
            CLOSE SIBS-FILE.
+           CLOSE REJECT-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE CHECKPOINT-FILE.
       *
-           IF WS-FS-SIBS > ZEROS                                        
-              DISPLAY 'CANCELADO POR ERROS NO SIBS-FILE ' UPON SYSOUT   
-              ADD WS-DUMP    TO  WS-DUMP                               
-           ELSE                                                        
-              DISPLAY 'FIM NORMAL' UPON SYSOUT.                         
+           IF WS-FS-SIBS > ZEROS
+              DISPLAY 'CANCELADO POR ERROS NO SIBS-FILE ' UPON SYSOUT
+              ADD WS-DUMP    TO  WS-DUMP
+           ELSE
+              IF WS-CONTROL-BREAK = 'Y'
+                 DISPLAY 'CANCELADO POR CONTROL BREAK NO ENT002'
+                    UPON SYSOUT
+              ELSE
+                 DISPLAY 'FIM NORMAL' UPON SYSOUT.
       *
        A300-FIM-FIM.
            EXIT.
       *
        Q100-READ-SIBS-FILE.
            READ SIBS-FILE INTO SIBS-RECORD
-              AT END 
-                  MOVE 'S' TO WS-END-OF-FILE.
+              AT END
+                  MOVE 'S' TO WS-END-OF-FILE
+              NOT AT END
+                  ADD 1 TO WS-RECORD-COUNT.
       *
        Q100-READ-SIBS-FILE-FIM.
            EXIT.
+      *
+       Q400-MASK-CARD.
+           MOVE '************' TO WS-CARD-MASKED(1:12)
+           MOVE CARD-NUMBER(13:4) TO WS-CARD-MASKED(13:4).
+      *
+       Q400-MASK-CARD-FIM.
+           EXIT.
+      *
+       Q450-GRAVA-LINHA-RELATORIO.
+           MOVE TRANSACTION-AMOUNT TO WS-AMOUNT-EDITED.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'ID: ' DELIMITED BY SIZE
+                  TRANSACTION-ID DELIMITED BY SIZE
+                  '  CARD: ' DELIMITED BY SIZE
+                  WS-CARD-MASKED DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDITED DELIMITED BY SIZE
+                  ' EUR' DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+      *
+       Q450-GRAVA-LINHA-RELATORIO-FIM.
+           EXIT.
+      *
+       Q460-GRAVA-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD FROM WS-RECORD-COUNT.
+      *
+       Q460-GRAVA-CHECKPOINT-FIM.
+           EXIT.
       *
        Q200-DESCRIPTON-CODE.
-           IF REGION-CODE = 'C'
-              MOVE 'PORTUGAL CONTINENTAL' TO WS-REGION-DESC 
+           MOVE 'Y' TO WS-REGION-VALID.
+           SET WS-REGION-IX TO 1.
+           SEARCH WS-REGION-ENTRY
+              AT END
+                 MOVE 'REGION UNKNOWN' TO WS-REGION-DESC
+                 MOVE 'N' TO WS-REGION-VALID
+      *          BOUND TO WS-REGION-REAL-COUNT SO A BLANK REGION-CODE
+      *          ON A MALFORMED RECORD CANNOT MATCH THE SHARED TABLE'S
+      *          CATCH-ALL ENTRY AND BE TREATED AS A VALID REGION.
+              WHEN WS-REGION-IX > WS-REGION-REAL-COUNT
+                 MOVE 'REGION UNKNOWN' TO WS-REGION-DESC
+                 MOVE 'N' TO WS-REGION-VALID
+              WHEN WS-REGION-ENTRY-CODE (WS-REGION-IX) = REGION-CODE
+                 MOVE WS-REGION-ENTRY-DESC (WS-REGION-IX)
+                    TO WS-REGION-DESC
+           END-SEARCH.
+      *
+       Q200-DESCRIPTON-CODE-FIM.
+           EXIT.
+      *
+       Q300-VERIFICA-REJEICAO.
+           MOVE TRANSACTION-STATUS TO WS-STATUS-CHECK.
+           MOVE SPACES TO WS-REJECT-REASON.
+      *
+           IF WS-REGION-VALID = 'N'
+              MOVE 'REGION UNKNOWN' TO WS-REJECT-REASON
            ELSE
-              IF REGION-CODE = 'A'
-                MOVE 'AÇORES' TO WS-REGION-DESC
+              IF NOT WS-STATUS-VALID
+                 MOVE 'STATUS UNEXPECTED' TO WS-REJECT-REASON
               ELSE
-                 IF REGION-CODE = 'M'
-                    MOVE 'MADEIRA' TO WS-REGION-DESC
-                 ELSE
-                    MOVE 'REGION UNKNOWN' TO WS-REGION-DESC.
+                 IF WS-IS-DUPLICATE = 'Y'
+                    MOVE 'DUPLICATE TRANSACTION' TO WS-REJECT-REASON.
       *
-       Q200-DESCRIPTON-CODE-FIM.
+           IF WS-REJECT-REASON NOT = SPACES
+              MOVE TRANSACTION-ID     TO REJ-TRANSACTION-ID
+              MOVE TRANSACTION-DATE   TO REJ-TRANSACTION-DATE
+              MOVE TRANSACTION-TIME   TO REJ-TRANSACTION-TIME
+              MOVE CARD-NUMBER        TO REJ-CARD-NUMBER
+              MOVE TRANSACTION-AMOUNT TO REJ-TRANSACTION-AMOUNT
+              MOVE TRANSACTION-CODE   TO REJ-TRANSACTION-CODE
+              MOVE REGION-CODE        TO REJ-REGION-CODE
+              MOVE TRANSACTION-STATUS TO REJ-TRANSACTION-STATUS
+              MOVE WS-REJECT-REASON   TO REJ-REASON
+              WRITE REJECT-RECORD.
+      *
+       Q300-VERIFICA-REJEICAO-FIM.
+           EXIT.
+      *
+       Q050-CARREGA-REGIOES.
+           COPY REGIONS-LOAD.
+      *
+       Q050-CARREGA-REGIOES-FIM.
+           EXIT.
+      *
+       Q500-OBTEM-CAMINHO.
+           ACCEPT WS-SIBS-PATH FROM ENVIRONMENT 'ENT002'.
+           IF WS-SIBS-PATH = SPACES
+              MOVE '/home/kikos/ficheiros/ENT002' TO WS-SIBS-PATH.
+      *    UNDERSCORE, NOT HYPHEN - 'ENT002-COUNT' IS NOT A VALID
+      *    SHELL IDENTIFIER, SO AN OPERATOR SETTING THIS THE SAME WAY
+      *    THEY SET ENT002 (E.G. VIA 'export') WOULD NEVER REACH IT.
+           ACCEPT WS-EXPECTED-COUNT FROM ENVIRONMENT 'ENT002_COUNT'.
+      *
+      *    REJECT/REPORT/SORT/CHECKPOINT PATHS ARE DERIVED FROM
+      *    WS-SIBS-PATH SO A RUN AGAINST A DIFFERENT DAY'S ENT002
+      *    EXTRACT NEVER MIXES ITS OUTPUT WITH ANOTHER RUN'S FILES.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.REJ' DELIMITED BY SIZE
+               INTO WS-REJECT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.LST' DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.SRT' DELIMITED BY SIZE
+               INTO WS-SORT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.CKP' DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-PATH.
+      *
+       Q500-OBTEM-CAMINHO-FIM.
+           EXIT.
+      *
+       Q600-DETECTA-DUPLICADOS.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-CARD-NUMBER
+                               SORT-TRANSACTION-DATE
+                               SORT-TRANSACTION-AMOUNT
+              USING SIBS-FILE
+              OUTPUT PROCEDURE IS Q610-PERCORRE-ORDENADO.
+      *
+       Q600-DETECTA-DUPLICADOS-FIM.
+           EXIT.
+      *
+       Q610-PERCORRE-ORDENADO.
+           MOVE SPACES TO WS-PREV-CARD WS-PREV-DATE.
+           MOVE ZEROS TO WS-PREV-AMOUNT.
+           MOVE 'N' TO WS-EOF-SORT.
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+           PERFORM Q620-VERIFICA-ORDENADO
+              THRU Q620-VERIFICA-ORDENADO-FIM
+                UNTIL WS-EOF-SORT = 'S'.
+      *
+       Q610-PERCORRE-ORDENADO-FIM.
+           EXIT.
+      *
+       Q620-VERIFICA-ORDENADO.
+           IF SORT-CARD-NUMBER = WS-PREV-CARD
+              AND SORT-TRANSACTION-DATE = WS-PREV-DATE
+              AND SORT-TRANSACTION-AMOUNT = WS-PREV-AMOUNT
+                 PERFORM Q630-ADICIONA-DUPLICADO
+                    THRU Q630-ADICIONA-DUPLICADO-FIM.
+      *
+           MOVE SORT-CARD-NUMBER TO WS-PREV-CARD.
+           MOVE SORT-TRANSACTION-DATE TO WS-PREV-DATE.
+           MOVE SORT-TRANSACTION-AMOUNT TO WS-PREV-AMOUNT.
+      *
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+      *
+       Q620-VERIFICA-ORDENADO-FIM.
+           EXIT.
+      *
+       Q630-ADICIONA-DUPLICADO.
+           IF WS-DUP-IDS-COUNT < WS-DUP-IDS-MAX
+              ADD 1 TO WS-DUP-IDS-COUNT
+              SET WS-DUP-IX TO WS-DUP-IDS-COUNT
+              MOVE SORT-TRANSACTION-ID TO WS-DUP-ID (WS-DUP-IX)
+           ELSE
+              DISPLAY 'AVISO - TABELA DE DUPLICADOS CHEIA, IGNORADO: '
+                 SORT-TRANSACTION-ID UPON SYSOUT.
+      *
+       Q630-ADICIONA-DUPLICADO-FIM.
+           EXIT.
+      *
+       Q640-VERIFICA-DUPLICADO.
+           MOVE 'N' TO WS-IS-DUPLICATE.
+           SET WS-DUP-IX TO 1.
+           SEARCH WS-DUP-ID
+              AT END CONTINUE
+              WHEN WS-DUP-ID (WS-DUP-IX) = TRANSACTION-ID
+                 MOVE 'Y' TO WS-IS-DUPLICATE
+           END-SEARCH.
+      *
+       Q640-VERIFICA-DUPLICADO-FIM.
+           EXIT.
+      *
+       Q700-LE-CHECKPOINT.
+           MOVE 'N' TO WS-RESTARTING.
+           MOVE ZEROS TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT = ZEROS
+              MOVE 'Y' TO WS-RESTARTING
+              MOVE 'N' TO WS-EOF-CHECKPOINT
+              READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+                 AT END MOVE 'S' TO WS-EOF-CHECKPOINT
+              END-READ
+              PERFORM Q710-LE-PROXIMO-CHECKPOINT
+                 THRU Q710-LE-PROXIMO-CHECKPOINT-FIM
+                    UNTIL WS-EOF-CHECKPOINT = 'S'
+              CLOSE CHECKPOINT-FILE.
+      *
+       Q700-LE-CHECKPOINT-FIM.
+           EXIT.
+      *
+       Q710-LE-PROXIMO-CHECKPOINT.
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+              AT END MOVE 'S' TO WS-EOF-CHECKPOINT.
+      *
+       Q710-LE-PROXIMO-CHECKPOINT-FIM.
+           EXIT.
+      *
+       A350-VERIFICA-TOTAL-CONTROLO.
+           IF WS-EXPECTED-COUNT NOT EQUAL ZEROS
+              AND WS-EXPECTED-COUNT NOT EQUAL WS-RECORD-COUNT
+                 MOVE 'Y' TO WS-CONTROL-BREAK
+                 DISPLAY 'CONTROL BREAK - ENT002 SHORT OR OVER FILE'
+                    UPON SYSOUT
+                 DISPLAY 'RECORDS EXPECTED: ' WS-EXPECTED-COUNT
+                    UPON SYSOUT
+                 DISPLAY 'RECORDS READ    : ' WS-RECORD-COUNT
+                    UPON SYSOUT
+                 ADD WS-DUMP TO WS-DUMP.
+      *
+       A350-VERIFICA-TOTAL-CONTROLO-FIM.
            EXIT.
