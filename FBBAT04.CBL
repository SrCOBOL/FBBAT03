@@ -0,0 +1,480 @@
+      **********************************************************
+      * PROGRAM: FBBAT04.CBL                                    *
+      * DESCRIPTION: DAILY CONTROL-TOTALS REPORT FOR ENT002     *
+      *              (REGION / TRANSACTION-CODE BREAKDOWN)      *
+      * DEVELOPER: FRANCISCO BORGES                             *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FBBAT04.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIBS-FILE ASSIGN TO DYNAMIC WS-SIBS-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT ASSIGN TO DYNAMIC WS-CONTROL-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-FILE ASSIGN TO DYNAMIC WS-GL-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO DYNAMIC WS-SORT-PATH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIBS-FILE.
+       01  SIBS-RECORD.
+           05 TRANSACTION-ID        PIC X(6).
+           05 TRANSACTION-DATE      PIC X(8).
+           05 TRANSACTION-TIME      PIC X(4).
+           05 CARD-NUMBER           PIC X(16).
+           05 TRANSACTION-AMOUNT    PIC 9(7)V99.
+           05 TRANSACTION-CODE      PIC X(4).
+           05 REGION-CODE           PIC X(1).
+           05 TRANSACTION-STATUS    PIC X(10).
+
+       FD  CONTROL-REPORT.
+       01  CONTROL-REPORT-LINE      PIC X(80).
+
+      * GL-POSTABLE SETTLEMENT SUMMARY - ONE RECORD PER
+      * TRANSACTION-CODE, FIXED-WIDTH FOR THE GL POSTING BATCH.
+       FD  GL-FILE.
+       01  GL-RECORD.
+           05 GL-TRANSACTION-CODE   PIC X(4).
+           05 GL-RECORD-COUNT       PIC 9(7).
+           05 GL-TOTAL-AMOUNT       PIC 9(9)V99.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-TRANSACTION-ID    PIC X(6).
+           05 SORT-TRANSACTION-DATE  PIC X(8).
+           05 SORT-TRANSACTION-TIME  PIC X(4).
+           05 SORT-CARD-NUMBER       PIC X(16).
+           05 SORT-TRANSACTION-AMOUNT PIC 9(7)V99.
+           05 SORT-TRANSACTION-CODE  PIC X(4).
+           05 SORT-REGION-CODE       PIC X(1).
+           05 SORT-TRANSACTION-STATUS PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-END-OF-FILE           PIC X(1) VALUE 'N'.
+       01  WS-REGION-DESC           PIC X(20).
+       01  WS-FS-SIBS               PIC 9(2) VALUE ZERO.
+       01  WS-FS-CONTROL            PIC 9(2) VALUE ZERO.
+       01  WS-FS-GL                 PIC 9(2) VALUE ZERO.
+       01  WS-RECORD-COUNT          PIC 9(7) VALUE ZERO.
+       01  WS-SIBS-PATH              PIC X(100).
+       01  WS-CONTROL-PATH           PIC X(104).
+       01  WS-GL-PATH                PIC X(103).
+       01  WS-SORT-PATH              PIC X(104).
+
+      * DUPLICATE-TRANSACTION DETECTION (SAME SORT/FLAG APPROACH AS
+      * FBBAT03.cbl/PROCESS-SIBS.CBL) SO A REPEATED TRANSACTION DOES
+      * NOT INFLATE THE REGION/CODE CONTROL TOTALS OR THE GL SUMMARY
+      * DERIVED FROM THEM.
+       01  WS-EOF-SORT               PIC X(1) VALUE 'N'.
+       01  WS-PREV-CARD              PIC X(16) VALUE SPACES.
+       01  WS-PREV-DATE              PIC X(8) VALUE SPACES.
+       01  WS-PREV-AMOUNT            PIC 9(7)V99 VALUE ZERO.
+       01  WS-IS-DUPLICATE           PIC X(1) VALUE 'N'.
+       01  WS-DUP-IDS-MAX            PIC 9(6) VALUE 999999.
+       01  WS-DUP-IDS-COUNT          PIC 9(6) VALUE ZERO.
+       01  WS-DUP-IDS.
+           05 WS-DUP-ID OCCURS 1 TO 999999 TIMES
+                 DEPENDING ON WS-DUP-IDS-COUNT
+                 INDEXED BY WS-DUP-IX
+                                      PIC X(6).
+
+      * TRANSACTION-CODE TOTALS TABLE - GROWS AS NEW CODES ARE SEEN.
+       01  WS-CODE-TOTALS-MAX        PIC 9(3) VALUE 30.
+       01  WS-CODE-TOTALS-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-CODE-IGNORED           PIC X(1) VALUE 'N'.
+       01  WS-CODE-TOTALS.
+           05 WS-CODE-TOT OCCURS 30 TIMES INDEXED BY WS-CODE-IX.
+              10 WS-CODE-TOT-CODE    PIC X(4).
+              10 WS-CODE-TOT-COUNT   PIC 9(7) VALUE ZERO.
+              10 WS-CODE-TOT-AMOUNT  PIC 9(9)V99 VALUE ZERO.
+
+       01  WS-GRAND-COUNT            PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-AMOUNT           PIC 9(9)V99 VALUE ZERO.
+       01  WS-AMOUNT-EDITED          PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-HEADING-1              PIC X(80).
+       01  WS-HEADING-2              PIC X(80).
+       01  WS-DETAIL-LINE            PIC X(80).
+       01  WS-GRAND-LINE             PIC X(80).
+
+           COPY REGIONS.
+
+       PROCEDURE DIVISION.
+
+       A000-PRINCIPAL.
+
+           PERFORM A100-INICIO
+              THRU A100-INICIO-FIM.
+
+           PERFORM A200-ACUMULA
+              THRU A200-ACUMULA-FIM
+                UNTIL WS-END-OF-FILE = 'S'.
+
+           PERFORM A300-IMPRIME
+              THRU A300-IMPRIME-FIM.
+
+           PERFORM A400-FIM
+              THRU A400-FIM-FIM.
+
+           STOP RUN.
+
+       A100-INICIO.
+
+           PERFORM B100-CARREGA-REGIOES
+              THRU B100-CARREGA-REGIOES-FIM.
+
+           ACCEPT WS-SIBS-PATH FROM ENVIRONMENT 'ENT002'.
+           IF WS-SIBS-PATH = SPACES
+              MOVE '/home/kikos/ficheiros/ENT002' TO WS-SIBS-PATH.
+
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.CTL' DELIMITED BY SIZE
+               INTO WS-CONTROL-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.GL' DELIMITED BY SIZE
+               INTO WS-GL-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.SRT' DELIMITED BY SIZE
+               INTO WS-SORT-PATH.
+
+           PERFORM D100-DETECTA-DUPLICADOS
+              THRU D100-DETECTA-DUPLICADOS-FIM.
+
+           OPEN INPUT SIBS-FILE.
+           IF WS-FS-SIBS NOT = ZERO
+               DISPLAY 'ERROR OPENING SIBS-FILE ' WS-FS-SIBS.
+
+           OPEN OUTPUT CONTROL-REPORT.
+           IF WS-FS-CONTROL NOT = ZERO
+               DISPLAY 'ERROR OPENING CONTROL-REPORT ' WS-FS-CONTROL.
+
+           OPEN OUTPUT GL-FILE.
+           IF WS-FS-GL NOT = ZERO
+               DISPLAY 'ERROR OPENING GL-FILE ' WS-FS-GL.
+
+           PERFORM Q100-READ-SIBS-FILE
+              THRU Q100-READ-SIBS-FILE-FIM.
+
+       A100-INICIO-FIM.
+           EXIT.
+
+       A200-ACUMULA.
+
+           ADD 1 TO WS-RECORD-COUNT.
+           PERFORM D200-VERIFICA-DUPLICADO
+              THRU D200-VERIFICA-DUPLICADO-FIM.
+           IF WS-IS-DUPLICATE = 'N'
+              PERFORM B200-ACUMULA-REGIAO
+                 THRU B200-ACUMULA-REGIAO-FIM
+              PERFORM B300-ACUMULA-CODIGO
+                 THRU B300-ACUMULA-CODIGO-FIM
+           ELSE
+              DISPLAY 'WARNING - DUPLICATE TRANSACTION SKIPPED: '
+                 TRANSACTION-ID
+           END-IF.
+
+           PERFORM Q100-READ-SIBS-FILE
+              THRU Q100-READ-SIBS-FILE-FIM.
+
+       A200-ACUMULA-FIM.
+           EXIT.
+
+       A300-IMPRIME.
+
+           MOVE SPACES TO WS-HEADING-1.
+           STRING 'ENT002 DAILY CONTROL-TOTALS REPORT' DELIMITED BY SIZE
+              INTO WS-HEADING-1.
+           WRITE CONTROL-REPORT-LINE FROM WS-HEADING-1.
+
+           MOVE SPACES TO WS-HEADING-2.
+           STRING 'REGION TOTALS' DELIMITED BY SIZE
+              INTO WS-HEADING-2.
+           WRITE CONTROL-REPORT-LINE FROM WS-HEADING-2.
+
+           SET WS-REGION-IX TO 1.
+           PERFORM B400-IMPRIME-REGIAO
+              THRU B400-IMPRIME-REGIAO-FIM
+                 VARYING WS-REGION-IX FROM 1 BY 1
+                    UNTIL WS-REGION-IX > WS-REGION-TABLE-COUNT.
+
+           MOVE SPACES TO WS-HEADING-2.
+           STRING 'TRANSACTION-CODE TOTALS' DELIMITED BY SIZE
+              INTO WS-HEADING-2.
+           WRITE CONTROL-REPORT-LINE FROM WS-HEADING-2.
+
+           SET WS-CODE-IX TO 1.
+           PERFORM B500-IMPRIME-CODIGO
+              THRU B500-IMPRIME-CODIGO-FIM
+                 VARYING WS-CODE-IX FROM 1 BY 1
+                    UNTIL WS-CODE-IX > WS-CODE-TOTALS-COUNT.
+
+      *    WS-RECORD-COUNT IS EVERY RECORD READ FROM SIBS-FILE;
+      *    WS-GRAND-COUNT/WS-GRAND-AMOUNT ARE ACCUMULATED ONLY FOR
+      *    NON-DUPLICATE RECORDS (SEE B200-ACUMULA-REGIAO), THE SAME
+      *    RECORDS THE REGION/CODE BREAKDOWN ABOVE IS BUILT FROM - SO
+      *    THE GRAND TOTAL LINE RECONCILES WITH THAT BREAKDOWN. BOTH
+      *    FIGURES ARE PRINTED SO A SHORT COUNT ON THE GRAND TOTAL IS
+      *    VISIBLY ACCOUNTED FOR BY THE RECORDS-READ FIGURE ABOVE IT.
+           MOVE SPACES TO WS-GRAND-LINE.
+           STRING 'RECORDS READ FROM ENT002: ' DELIMITED BY SIZE
+                  WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO WS-GRAND-LINE.
+           WRITE CONTROL-REPORT-LINE FROM WS-GRAND-LINE.
+
+           MOVE SPACES TO WS-GRAND-LINE.
+           MOVE WS-GRAND-AMOUNT TO WS-AMOUNT-EDITED.
+           STRING 'GRAND TOTAL RECORDS: ' DELIMITED BY SIZE
+                  WS-GRAND-COUNT DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDITED DELIMITED BY SIZE
+                  ' EUR' DELIMITED BY SIZE
+               INTO WS-GRAND-LINE.
+           WRITE CONTROL-REPORT-LINE FROM WS-GRAND-LINE.
+
+           PERFORM C100-GRAVA-GL
+              THRU C100-GRAVA-GL-FIM.
+
+       A300-IMPRIME-FIM.
+           EXIT.
+
+       A400-FIM.
+
+           CLOSE SIBS-FILE.
+           CLOSE CONTROL-REPORT.
+           CLOSE GL-FILE.
+
+           DISPLAY 'FBBAT04 FIM NORMAL - REGISTOS LIDOS: '
+              WS-RECORD-COUNT.
+
+       A400-FIM-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * B100 - LOAD THE SHARED REGION TABLE (COPYBOOKS/REGIONS). *
+      *----------------------------------------------------------*
+       B100-CARREGA-REGIOES.
+
+           COPY REGIONS-LOAD.
+
+       B100-CARREGA-REGIOES-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * B200 - ADD THIS RECORD INTO THE SHARED REGION TABLE'S    *
+      *        COUNT/AMOUNT FIELDS. AN UNRECOGNIZED REGION-CODE  *
+      *        FALLS THROUGH TO THE CATCH-ALL ENTRY LOADED BY    *
+      *        REGIONS-LOAD.CPY.                                 *
+      *----------------------------------------------------------*
+       B200-ACUMULA-REGIAO.
+
+           SET WS-REGION-IX TO 1.
+           SEARCH WS-REGION-ENTRY
+              AT END SET WS-REGION-IX TO WS-REGION-TABLE-COUNT
+              WHEN WS-REGION-ENTRY-CODE (WS-REGION-IX) = REGION-CODE
+                 CONTINUE
+           END-SEARCH.
+
+           ADD 1 TO WS-REGION-ENTRY-COUNT (WS-REGION-IX).
+           ADD TRANSACTION-AMOUNT
+              TO WS-REGION-ENTRY-AMOUNT (WS-REGION-IX).
+           ADD TRANSACTION-AMOUNT TO WS-GRAND-AMOUNT.
+           ADD 1 TO WS-GRAND-COUNT.
+
+       B200-ACUMULA-REGIAO-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * B300 - ADD THIS RECORD INTO THE TRANSACTION-CODE TABLE,  *
+      *        CREATING A NEW ENTRY WHEN THE CODE IS NOT FOUND.  *
+      *        WHEN THE TABLE IS FULL THE RECORD IS TRULY        *
+      *        IGNORED - IT MUST NOT BE MERGED INTO WHATEVER     *
+      *        CODE ALREADY OCCUPIES THE LAST SLOT.              *
+      *----------------------------------------------------------*
+       B300-ACUMULA-CODIGO.
+
+           MOVE 'N' TO WS-CODE-IGNORED.
+           SET WS-CODE-IX TO 1.
+           SEARCH WS-CODE-TOT
+              AT END PERFORM B310-NOVO-CODIGO
+                        THRU B310-NOVO-CODIGO-FIM
+              WHEN WS-CODE-TOT-CODE (WS-CODE-IX) = TRANSACTION-CODE
+                 CONTINUE
+           END-SEARCH.
+
+           IF WS-CODE-IGNORED = 'N'
+              ADD 1 TO WS-CODE-TOT-COUNT (WS-CODE-IX)
+              ADD TRANSACTION-AMOUNT TO WS-CODE-TOT-AMOUNT (WS-CODE-IX)
+           END-IF.
+
+       B300-ACUMULA-CODIGO-FIM.
+           EXIT.
+
+       B310-NOVO-CODIGO.
+
+           IF WS-CODE-TOTALS-COUNT < WS-CODE-TOTALS-MAX
+              ADD 1 TO WS-CODE-TOTALS-COUNT
+              SET WS-CODE-IX TO WS-CODE-TOTALS-COUNT
+              MOVE TRANSACTION-CODE TO WS-CODE-TOT-CODE (WS-CODE-IX)
+           ELSE
+              DISPLAY 'WARNING - CODE TOTALS TABLE FULL, CODE IGNORED: '
+                 TRANSACTION-CODE
+              MOVE 'Y' TO WS-CODE-IGNORED
+           END-IF.
+
+       B310-NOVO-CODIGO-FIM.
+           EXIT.
+
+       B400-IMPRIME-REGIAO.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-REGION-ENTRY-AMOUNT (WS-REGION-IX)
+              TO WS-AMOUNT-EDITED.
+           STRING WS-REGION-ENTRY-DESC (WS-REGION-IX) DELIMITED BY SIZE
+                  '  COUNT: ' DELIMITED BY SIZE
+                  WS-REGION-ENTRY-COUNT (WS-REGION-IX) DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDITED DELIMITED BY SIZE
+                  ' EUR' DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE.
+           WRITE CONTROL-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       B400-IMPRIME-REGIAO-FIM.
+           EXIT.
+
+       B500-IMPRIME-CODIGO.
+
+           MOVE SPACES TO WS-DETAIL-LINE.
+           MOVE WS-CODE-TOT-AMOUNT (WS-CODE-IX) TO WS-AMOUNT-EDITED.
+           STRING 'CODE: ' DELIMITED BY SIZE
+                  WS-CODE-TOT-CODE (WS-CODE-IX) DELIMITED BY SIZE
+                  '  COUNT: ' DELIMITED BY SIZE
+                  WS-CODE-TOT-COUNT (WS-CODE-IX) DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDITED DELIMITED BY SIZE
+                  ' EUR' DELIMITED BY SIZE
+               INTO WS-DETAIL-LINE.
+           WRITE CONTROL-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       B500-IMPRIME-CODIGO-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * C100 - WRITE THE GL-POSTABLE SETTLEMENT SUMMARY: ONE     *
+      *        RECORD PER TRANSACTION-CODE FROM THE CODE-TOTALS  *
+      *        TABLE BUILT BY B300-ACUMULA-CODIGO.                *
+      *----------------------------------------------------------*
+       C100-GRAVA-GL.
+
+           SET WS-CODE-IX TO 1.
+           PERFORM C110-GRAVA-GL-LINHA
+              THRU C110-GRAVA-GL-LINHA-FIM
+                 VARYING WS-CODE-IX FROM 1 BY 1
+                    UNTIL WS-CODE-IX > WS-CODE-TOTALS-COUNT.
+
+       C100-GRAVA-GL-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * C110 - WRITE ONE GL-POSTABLE RECORD FOR A TRANSACTION-   *
+      *        CODE FROM THE CODE-TOTALS TABLE.                  *
+      *----------------------------------------------------------*
+       C110-GRAVA-GL-LINHA.
+
+           MOVE WS-CODE-TOT-CODE (WS-CODE-IX) TO GL-TRANSACTION-CODE.
+           MOVE WS-CODE-TOT-COUNT (WS-CODE-IX) TO GL-RECORD-COUNT.
+           MOVE WS-CODE-TOT-AMOUNT (WS-CODE-IX) TO GL-TOTAL-AMOUNT.
+           WRITE GL-RECORD.
+
+       C110-GRAVA-GL-LINHA-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * D100 - SORT A COPY OF THE INPUT KEYED ON CARD-NUMBER/     *
+      *        DATE/AMOUNT AND FLAG EVERY REPEAT PAST THE FIRST   *
+      *        OCCURRENCE, SO A DAY'S RETRANSMITTED TRANSACTIONS  *
+      *        DO NOT GET COUNTED TWICE IN THE CONTROL TOTALS OR  *
+      *        THE GL SUMMARY DERIVED FROM THEM.                  *
+      *----------------------------------------------------------*
+       D100-DETECTA-DUPLICADOS.
+
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-CARD-NUMBER
+                               SORT-TRANSACTION-DATE
+                               SORT-TRANSACTION-AMOUNT
+              USING SIBS-FILE
+              OUTPUT PROCEDURE IS D110-PERCORRE-ORDENADO.
+
+       D100-DETECTA-DUPLICADOS-FIM.
+           EXIT.
+
+       D110-PERCORRE-ORDENADO.
+           MOVE SPACES TO WS-PREV-CARD WS-PREV-DATE.
+           MOVE ZERO TO WS-PREV-AMOUNT.
+           MOVE 'N' TO WS-EOF-SORT.
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+           PERFORM D120-VERIFICA-ORDENADO
+              THRU D120-VERIFICA-ORDENADO-FIM
+                 UNTIL WS-EOF-SORT = 'S'.
+
+       D110-PERCORRE-ORDENADO-FIM.
+           EXIT.
+
+       D120-VERIFICA-ORDENADO.
+           IF SORT-CARD-NUMBER = WS-PREV-CARD
+              AND SORT-TRANSACTION-DATE = WS-PREV-DATE
+              AND SORT-TRANSACTION-AMOUNT = WS-PREV-AMOUNT
+                 PERFORM D130-ADICIONA-DUPLICADO
+                    THRU D130-ADICIONA-DUPLICADO-FIM.
+
+           MOVE SORT-CARD-NUMBER TO WS-PREV-CARD.
+           MOVE SORT-TRANSACTION-DATE TO WS-PREV-DATE.
+           MOVE SORT-TRANSACTION-AMOUNT TO WS-PREV-AMOUNT.
+
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+
+       D120-VERIFICA-ORDENADO-FIM.
+           EXIT.
+
+       D130-ADICIONA-DUPLICADO.
+           IF WS-DUP-IDS-COUNT < WS-DUP-IDS-MAX
+              ADD 1 TO WS-DUP-IDS-COUNT
+              SET WS-DUP-IX TO WS-DUP-IDS-COUNT
+              MOVE SORT-TRANSACTION-ID TO WS-DUP-ID (WS-DUP-IX)
+           ELSE
+              DISPLAY 'WARNING - DUPLICATE-ID TABLE FULL, ID IGNORED: '
+                 SORT-TRANSACTION-ID.
+
+       D130-ADICIONA-DUPLICADO-FIM.
+           EXIT.
+
+      *----------------------------------------------------------*
+      * D200 - LOOK THE CURRENT RECORD'S TRANSACTION-ID UP IN THE *
+      *        TABLE BUILT BY D100. A200-ACUMULA SKIPS THE        *
+      *        REGION/CODE ACCUMULATION WHEN THIS FINDS A MATCH.  *
+      *----------------------------------------------------------*
+       D200-VERIFICA-DUPLICADO.
+           MOVE 'N' TO WS-IS-DUPLICATE.
+           SET WS-DUP-IX TO 1.
+           SEARCH WS-DUP-ID
+              AT END CONTINUE
+              WHEN WS-DUP-ID (WS-DUP-IX) = TRANSACTION-ID
+                 MOVE 'Y' TO WS-IS-DUPLICATE
+           END-SEARCH.
+
+       D200-VERIFICA-DUPLICADO-FIM.
+           EXIT.
+
+       Q100-READ-SIBS-FILE.
+           READ SIBS-FILE INTO SIBS-RECORD
+              AT END
+                 MOVE 'S' TO WS-END-OF-FILE.
+
+       Q100-READ-SIBS-FILE-FIM.
+           EXIT.
