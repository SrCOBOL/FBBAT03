@@ -0,0 +1,32 @@
+      **********************************************************
+      * COPYBOOK: REGIONS.CPY                                  *
+      * DESCRIPTION: SHARED REGION-CODE TO DESCRIPTION TABLE.  *
+      *              COPIED INTO WORKING-STORAGE BY ANY        *
+      *              PROGRAM THAT NEEDS TO RESOLVE A           *
+      *              REGION-CODE ON THE ENT002/SIBS RECORD.    *
+      *              TO ADD A NEW REGION-CODE VALUE, ADD ONE   *
+      *              ENTRY IN REGIONS-LOAD.CPY - NO PROCEDURE  *
+      *              DIVISION LOGIC NEEDS TO CHANGE.           *
+      * DEVELOPER: FRANCISCO BORGES                            *
+      **********************************************************
+      * WS-REGION-ENTRY-COUNT/AMOUNT ARE ONLY USED BY PROGRAMS THAT
+      * ACCUMULATE PER-REGION CONTROL TOTALS (E.G. FBBAT04.CBL) - A
+      * PROGRAM THAT ONLY RESOLVES REGION-CODE TO A DESCRIPTION CAN
+      * IGNORE THEM.
+      * WS-REGION-REAL-COUNT COVERS ONLY THE GENUINE REGION CODES
+      * LOADED BY REGIONS-LOAD.CPY, NOT ITS TRAILING CATCH-ALL ENTRY -
+      * A PROGRAM THAT IS VALIDATING A REGION-CODE (RATHER THAN
+      * BUCKETING AN UNRECOGNIZED ONE) MUST BOUND ITS SEARCH TO THIS
+      * COUNT, OR A BLANK/UNSET REGION-CODE ON A MALFORMED RECORD
+      * WOULD MATCH THE CATCH-ALL ENTRY'S SPACE-FILLED CODE AND BE
+      * TREATED AS VALID.
+       01  WS-REGION-TABLE-MAX       PIC 9(2) VALUE 10.
+       01  WS-REGION-TABLE-COUNT     PIC 9(2) VALUE ZERO.
+       01  WS-REGION-REAL-COUNT      PIC 9(2) VALUE ZERO.
+       01  WS-REGION-TABLE.
+           05 WS-REGION-ENTRY OCCURS 10 TIMES
+                                  INDEXED BY WS-REGION-IX.
+              10 WS-REGION-ENTRY-CODE   PIC X(1).
+              10 WS-REGION-ENTRY-DESC   PIC X(20).
+              10 WS-REGION-ENTRY-COUNT  PIC 9(7) VALUE ZERO.
+              10 WS-REGION-ENTRY-AMOUNT PIC 9(9)V99 VALUE ZERO.
