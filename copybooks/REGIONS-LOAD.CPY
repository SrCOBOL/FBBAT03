@@ -0,0 +1,45 @@
+      **********************************************************
+      * COPYBOOK: REGIONS-LOAD.CPY                             *
+      * DESCRIPTION: LOADS THE SHARED REGION-CODE TABLE        *
+      *              DECLARED IN REGIONS.CPY. COPY THIS INTO   *
+      *              A PARAGRAPH THAT RUNS ONCE AT PROGRAM      *
+      *              START-UP, BEFORE ANY LOOKUP AGAINST       *
+      *              WS-REGION-ENTRY IS PERFORMED.              *
+      *              TO SUPPORT A NEW REGION-CODE, ADD ONE      *
+      *              MOVE PAIR HERE - EVERY PROGRAM THAT        *
+      *              COPIES THIS MEMBER PICKS IT UP AT THE      *
+      *              NEXT COMPILE.                              *
+      * DEVELOPER: FRANCISCO BORGES                            *
+      **********************************************************
+           MOVE 1 TO WS-REGION-TABLE-COUNT.
+           MOVE 'C' TO WS-REGION-ENTRY-CODE (WS-REGION-TABLE-COUNT).
+           MOVE 'PORTUGAL CONTINENTAL' TO
+              WS-REGION-ENTRY-DESC (WS-REGION-TABLE-COUNT).
+
+           ADD 1 TO WS-REGION-TABLE-COUNT.
+           MOVE 'A' TO WS-REGION-ENTRY-CODE (WS-REGION-TABLE-COUNT).
+           MOVE 'ACORES' TO
+              WS-REGION-ENTRY-DESC (WS-REGION-TABLE-COUNT).
+
+           ADD 1 TO WS-REGION-TABLE-COUNT.
+           MOVE 'M' TO WS-REGION-ENTRY-CODE (WS-REGION-TABLE-COUNT).
+           MOVE 'MADEIRA' TO
+              WS-REGION-ENTRY-DESC (WS-REGION-TABLE-COUNT).
+
+      * WS-REGION-REAL-COUNT MARKS THE END OF THE GENUINE REGION
+      * CODES, BEFORE THE CATCH-ALL ENTRY BELOW IS ADDED. A PROGRAM
+      * THAT IS VALIDATING A REGION-CODE BOUNDS ITS SEARCH TO THIS
+      * COUNT SO THE CATCH-ALL'S SPACE-FILLED CODE CAN NEVER MATCH A
+      * BLANK REGION-CODE ON A MALFORMED RECORD.
+           MOVE WS-REGION-TABLE-COUNT TO WS-REGION-REAL-COUNT.
+
+      * CATCH-ALL ENTRY FOR ANY REGION-CODE NOT LISTED ABOVE. A
+      * PROGRAM THAT SEARCHES THE FULL TABLE FOR A MATCH (RATHER THAN
+      * BOUNDING TO WS-REGION-REAL-COUNT) WOULD OTHERWISE TREAT A
+      * BLANK REGION-CODE AS IF IT MATCHED THIS SLOT; PROGRAMS THAT
+      * ACCUMULATE CONTROL TOTALS PER REGION USE THIS SLOT ON PURPOSE
+      * TO BUCKET ANY UNRECOGNIZED CODE INSTEAD OF DROPPING IT.
+           ADD 1 TO WS-REGION-TABLE-COUNT.
+           MOVE SPACES TO WS-REGION-ENTRY-CODE (WS-REGION-TABLE-COUNT).
+           MOVE 'REGION UNKNOWN' TO
+              WS-REGION-ENTRY-DESC (WS-REGION-TABLE-COUNT).
