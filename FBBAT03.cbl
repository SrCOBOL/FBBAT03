@@ -9,9 +9,21 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SIBS-FILE ASSIGN TO '/home/kikos/ficheiros/ENT002'
+           SELECT SIBS-FILE ASSIGN TO DYNAMIC WS-SIBS-PATH
               ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REJECT-FILE ASSIGN TO DYNAMIC WS-REJECT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE ASSIGN TO DYNAMIC WS-SORT-PATH.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-PATH
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD  SIBS-FILE.
@@ -25,52 +37,350 @@
            05 REGION-CODE           PIC X(1).
            05 TRANSACTION-STATUS    PIC X(10).
 
+       FD  REJECT-FILE.
+       01  REJECT-RECORD.
+           05 REJ-TRANSACTION-ID    PIC X(6).
+           05 REJ-TRANSACTION-DATE  PIC X(8).
+           05 REJ-TRANSACTION-TIME  PIC X(4).
+           05 REJ-CARD-NUMBER       PIC X(16).
+           05 REJ-TRANSACTION-AMOUNT PIC 9(7)V99.
+           05 REJ-TRANSACTION-CODE  PIC X(4).
+           05 REJ-REGION-CODE       PIC X(1).
+           05 REJ-TRANSACTION-STATUS PIC X(10).
+           05 REJ-REASON            PIC X(22).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-TRANSACTION-ID    PIC X(6).
+           05 SORT-TRANSACTION-DATE  PIC X(8).
+           05 SORT-TRANSACTION-TIME  PIC X(4).
+           05 SORT-CARD-NUMBER       PIC X(16).
+           05 SORT-TRANSACTION-AMOUNT PIC 9(7)V99.
+           05 SORT-TRANSACTION-CODE  PIC X(4).
+           05 SORT-REGION-CODE       PIC X(1).
+           05 SORT-TRANSACTION-STATUS PIC X(10).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD         PIC 9(7).
+
        WORKING-STORAGE SECTION.
        01  WS-END-OF-FILE           PIC X(1) VALUE 'N'.
        01  WS-REGION-DESC           PIC X(20).
+       01  WS-REGION-VALID          PIC X(1) VALUE 'Y'.
        01  WS-FS-SIBS               PIC 9(2) VALUE ZERO.
+       01  WS-FS-REJECT             PIC 9(2) VALUE ZERO.
+       01  WS-FS-REPORT             PIC 9(2) VALUE ZERO.
+       01  WS-AMOUNT-EDITED         PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01  WS-REPORT-LINE           PIC X(80).
+       01  WS-CARD-MASKED           PIC X(16).
+       01  WS-REJECT-REASON         PIC X(22).
+       01  WS-STATUS-CHECK          PIC X(10).
+           88 WS-STATUS-VALID VALUES 'APPROVED  ' 'DECLINED  '
+                                      'REVERSED  ' 'PENDING   '.
+       01  WS-SIBS-PATH              PIC X(100).
+       01  WS-REJECT-PATH            PIC X(104).
+       01  WS-REPORT-PATH            PIC X(104).
+       01  WS-SORT-PATH              PIC X(104).
+       01  WS-CHECKPOINT-PATH        PIC X(104).
+       01  WS-RECORD-COUNT           PIC 9(7) VALUE ZERO.
+       01  WS-EXPECTED-COUNT         PIC 9(7) VALUE ZERO.
+       01  WS-DUMP-X                 PIC X(1) VALUE SPACES.
+       01  WS-DUMP REDEFINES WS-DUMP-X
+                                      PIC S9(1) COMP-3.
+
+       01  WS-EOF-SORT                PIC X(1) VALUE 'N'.
+       01  WS-PREV-CARD               PIC X(16) VALUE SPACES.
+       01  WS-PREV-DATE               PIC X(8) VALUE SPACES.
+       01  WS-PREV-AMOUNT             PIC 9(7)V99 VALUE ZERO.
+       01  WS-IS-DUPLICATE            PIC X(1) VALUE 'N'.
+      *    A DAY'S ENT002 FILE CAN CARRY FAR MORE THAN A HANDFUL OF
+      *    RETRANSMITTED DUPLICATES, SO THE TABLE IS SIZED WELL PAST
+      *    ANY EXPECTED VOLUME AND GROWS WITH THE ACTUAL COUNT SEEN
+      *    (RATHER THAN A SMALL FIXED CEILING THAT COULD SILENTLY
+      *    STOP FLAGGING DUPLICATES PAST THE SIZE ONCE COMMON DAYS
+      *    CATCH UP TO IT).
+       01  WS-DUP-IDS-MAX             PIC 9(6) VALUE 999999.
+       01  WS-DUP-IDS-COUNT           PIC 9(6) VALUE ZERO.
+       01  WS-DUP-IDS.
+           05 WS-DUP-ID OCCURS 1 TO 999999 TIMES
+                 DEPENDING ON WS-DUP-IDS-COUNT
+                 INDEXED BY WS-DUP-IX
+                                      PIC X(6).
+
+       01  WS-FS-CHECKPOINT           PIC 9(2) VALUE ZERO.
+       01  WS-CHECKPOINT-COUNT        PIC 9(7) VALUE ZERO.
+       01  WS-EOF-CHECKPOINT          PIC X(1) VALUE 'N'.
+       01  WS-RESTARTING              PIC X(1) VALUE 'N'.
+
+           COPY REGIONS.
 
        PROCEDURE DIVISION.
-       
+
+           PERFORM R040-LOAD-REGIONS.
+
+           PERFORM R050-GET-SIBS-PATH.
+
+           PERFORM R055-READ-CHECKPOINT.
+
+           PERFORM R060-DETECT-DUPLICATES.
+
            OPEN INPUT SIBS-FILE.
            IF WS-FS-SIBS NOT = ZERO
                DISPLAY 'ERROR OPENING SIBS FILE' WS-FS-SIBS.
 
+           IF WS-RESTARTING = 'Y'
+               OPEN EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REJECT-FILE.
+           IF WS-FS-REJECT NOT = ZERO
+               DISPLAY 'ERROR OPENING REJECT FILE' WS-FS-REJECT.
+
+           IF WS-RESTARTING = 'Y'
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE.
+           IF WS-FS-REPORT NOT = ZERO
+               DISPLAY 'ERROR OPENING REPORT FILE' WS-FS-REPORT.
+
+           IF WS-RESTARTING = 'Y'
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = ZERO
+               DISPLAY 'ERROR OPENING CHECKPOINT FILE' WS-FS-CHECKPOINT.
+
+           PERFORM R057-SKIP-PROCESSED
+              UNTIL WS-RECORD-COUNT NOT < WS-CHECKPOINT-COUNT
+                 OR WS-END-OF-FILE = 'S'.
+
            PERFORM R100-READ-SIBS UNTIL WS-END-OF-FILE = 'S'.
 
            CLOSE SIBS-FILE
            IF WS-FS-SIBS NOT = ZERO
                DISPLAY 'ERROR CLOSING SIBS FILE' WS-FS-SIBS.
 
+           CLOSE REJECT-FILE
+           IF WS-FS-REJECT NOT = ZERO
+               DISPLAY 'ERROR CLOSING REJECT FILE' WS-FS-REJECT.
+
+           CLOSE REPORT-FILE
+           IF WS-FS-REPORT NOT = ZERO
+               DISPLAY 'ERROR CLOSING REPORT FILE' WS-FS-REPORT.
+
+           CLOSE CHECKPOINT-FILE.
+
+           PERFORM R900-CHECK-CONTROL-TOTAL.
+
            STOP RUN.
 
+       R040-LOAD-REGIONS.
+           COPY REGIONS-LOAD.
+       EXIT.
+
+       R050-GET-SIBS-PATH.
+           ACCEPT WS-SIBS-PATH FROM ENVIRONMENT 'ENT002'.
+           IF WS-SIBS-PATH = SPACES
+              MOVE '/home/kikos/ficheiros/ENT002' TO WS-SIBS-PATH.
+      *    UNDERSCORE, NOT HYPHEN - 'ENT002-COUNT' IS NOT A VALID
+      *    SHELL IDENTIFIER, SO AN OPERATOR SETTING THIS THE SAME WAY
+      *    THEY SET ENT002 (E.G. VIA 'export') WOULD NEVER REACH IT.
+           ACCEPT WS-EXPECTED-COUNT FROM ENVIRONMENT 'ENT002_COUNT'.
+
+      *    REJECT/REPORT/SORT/CHECKPOINT PATHS ARE DERIVED FROM
+      *    WS-SIBS-PATH SO A RUN AGAINST A DIFFERENT DAY'S ENT002
+      *    EXTRACT NEVER MIXES ITS OUTPUT WITH ANOTHER RUN'S FILES.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.REJ' DELIMITED BY SIZE
+               INTO WS-REJECT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.LST' DELIMITED BY SIZE
+               INTO WS-REPORT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.SRT' DELIMITED BY SIZE
+               INTO WS-SORT-PATH.
+           STRING WS-SIBS-PATH DELIMITED BY SPACE
+                  '.CKP' DELIMITED BY SIZE
+               INTO WS-CHECKPOINT-PATH.
+       EXIT.
+
+       R055-READ-CHECKPOINT.
+           MOVE 'N' TO WS-RESTARTING.
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT = ZERO
+              MOVE 'Y' TO WS-RESTARTING
+              MOVE 'N' TO WS-EOF-CHECKPOINT
+              READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+                 AT END MOVE 'S' TO WS-EOF-CHECKPOINT
+              END-READ
+              PERFORM R056-READ-NEXT-CHECKPOINT
+                 UNTIL WS-EOF-CHECKPOINT = 'S'
+              CLOSE CHECKPOINT-FILE.
+       EXIT.
+
+       R056-READ-NEXT-CHECKPOINT.
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+              AT END MOVE 'S' TO WS-EOF-CHECKPOINT.
+       EXIT.
+
+       R057-SKIP-PROCESSED.
+           READ SIBS-FILE
+              AT END
+                  MOVE 'S' TO WS-END-OF-FILE
+              NOT AT END
+                  ADD 1 TO WS-RECORD-COUNT.
+       EXIT.
+
+       R060-DETECT-DUPLICATES.
+           SORT SORT-WORK-FILE
+              ON ASCENDING KEY SORT-CARD-NUMBER
+                               SORT-TRANSACTION-DATE
+                               SORT-TRANSACTION-AMOUNT
+              USING SIBS-FILE
+              OUTPUT PROCEDURE IS R070-SCAN-SORTED.
+       EXIT.
+
+       R070-SCAN-SORTED.
+           MOVE SPACES TO WS-PREV-CARD WS-PREV-DATE
+           MOVE ZERO TO WS-PREV-AMOUNT
+           MOVE 'N' TO WS-EOF-SORT
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+           PERFORM R080-CHECK-SORTED-RECORD UNTIL WS-EOF-SORT = 'S'.
+       EXIT.
+
+       R080-CHECK-SORTED-RECORD.
+           IF SORT-CARD-NUMBER = WS-PREV-CARD
+              AND SORT-TRANSACTION-DATE = WS-PREV-DATE
+              AND SORT-TRANSACTION-AMOUNT = WS-PREV-AMOUNT
+                 PERFORM R085-ADD-DUP-ID.
+
+           MOVE SORT-CARD-NUMBER TO WS-PREV-CARD.
+           MOVE SORT-TRANSACTION-DATE TO WS-PREV-DATE.
+           MOVE SORT-TRANSACTION-AMOUNT TO WS-PREV-AMOUNT.
+
+           RETURN SORT-WORK-FILE AT END MOVE 'S' TO WS-EOF-SORT.
+       EXIT.
+
+       R085-ADD-DUP-ID.
+           IF WS-DUP-IDS-COUNT < WS-DUP-IDS-MAX
+              ADD 1 TO WS-DUP-IDS-COUNT
+              SET WS-DUP-IX TO WS-DUP-IDS-COUNT
+              MOVE SORT-TRANSACTION-ID TO WS-DUP-ID (WS-DUP-IX)
+           ELSE
+              DISPLAY 'WARNING - DUPLICATE-ID TABLE FULL, ID IGNORED: '
+                 SORT-TRANSACTION-ID.
+       EXIT.
+
+       R900-CHECK-CONTROL-TOTAL.
+           IF WS-EXPECTED-COUNT NOT = ZERO
+              AND WS-EXPECTED-COUNT NOT = WS-RECORD-COUNT
+                 DISPLAY 'CONTROL BREAK - ENT002 SHORT OR OVER FILE'
+                 DISPLAY 'RECORDS EXPECTED: ' WS-EXPECTED-COUNT
+                 DISPLAY 'RECORDS READ    : ' WS-RECORD-COUNT
+                 ADD WS-DUMP TO WS-DUMP.
+       EXIT.
+
        R100-READ-SIBS.
            READ SIBS-FILE INTO SIBS-RECORD
-              AT END 
+              AT END
                   MOVE 'S' TO WS-END-OF-FILE
-              NOT AT END 
+              NOT AT END
+                  ADD 1 TO WS-RECORD-COUNT
                   DISPLAY 'Transaction ID: ' TRANSACTION-ID
-                  DISPLAY 'Date: ' TRANSACTION-DATE 
+                  DISPLAY 'Date: ' TRANSACTION-DATE
                   DISPLAY 'Time: ' TRANSACTION-TIME
-                  DISPLAY 'Card: ' CARD-NUMBER
-                  DISPLAY 'Amount: â‚¬' TRANSACTION-AMOUNT
+                  PERFORM R190-MASK-CARD
+                  DISPLAY 'Card: ' WS-CARD-MASKED
+                  PERFORM R195-WRITE-REPORT-LINE
+                  DISPLAY 'Amount: ' WS-AMOUNT-EDITED ' EUR'
                   DISPLAY 'Type: ' TRANSACTION-CODE
                   PERFORM R200-REGION
                   DISPLAY 'Status: ' TRANSACTION-STATUS
+                  PERFORM R205-CHECK-DUPLICATE
+                  PERFORM R210-CHECK-REJECT
+                  PERFORM R097-WRITE-CHECKPOINT
                   DISPLAY '-------------------------------------------'.
        EXIT.
 
+       R097-WRITE-CHECKPOINT.
+           WRITE CHECKPOINT-RECORD FROM WS-RECORD-COUNT.
+       EXIT.
+
+       R190-MASK-CARD.
+           MOVE '************' TO WS-CARD-MASKED(1:12)
+           MOVE CARD-NUMBER(13:4) TO WS-CARD-MASKED(13:4).
+       EXIT.
+
+       R195-WRITE-REPORT-LINE.
+           MOVE TRANSACTION-AMOUNT TO WS-AMOUNT-EDITED.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING 'ID: ' DELIMITED BY SIZE
+                  TRANSACTION-ID DELIMITED BY SIZE
+                  '  CARD: ' DELIMITED BY SIZE
+                  WS-CARD-MASKED DELIMITED BY SIZE
+                  '  AMOUNT: ' DELIMITED BY SIZE
+                  WS-AMOUNT-EDITED DELIMITED BY SIZE
+                  ' EUR' DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE REPORT-LINE FROM WS-REPORT-LINE.
+       EXIT.
+
        R200-REGION.
-           IF REGION-CODE = 'C' 
-              MOVE 'Portugal Continental' TO WS-REGION-DESC
-           ELSE IF REGION-CODE = 'A' 
-              MOVE 'Acores' TO WS-REGION-DESC
-           ELSE IF REGION-CODE = 'M'
-              MOVE 'Madeira' TO WS-REGION-DESC
-           ELSE
-              MOVE 'Region unknown' TO WS-REGION-DESC
-           END-IF.
+           SET WS-REGION-IX TO 1.
+           SEARCH WS-REGION-ENTRY
+              AT END
+                 MOVE 'REGION UNKNOWN' TO WS-REGION-DESC
+                 MOVE 'N' TO WS-REGION-VALID
+      *          BOUND TO WS-REGION-REAL-COUNT SO A BLANK REGION-CODE
+      *          ON A MALFORMED RECORD CANNOT MATCH THE SHARED TABLE'S
+      *          CATCH-ALL ENTRY AND BE TREATED AS A VALID REGION.
+              WHEN WS-REGION-IX > WS-REGION-REAL-COUNT
+                 MOVE 'REGION UNKNOWN' TO WS-REGION-DESC
+                 MOVE 'N' TO WS-REGION-VALID
+              WHEN WS-REGION-ENTRY-CODE (WS-REGION-IX) = REGION-CODE
+                 MOVE WS-REGION-ENTRY-DESC (WS-REGION-IX)
+                    TO WS-REGION-DESC
+                 MOVE 'Y' TO WS-REGION-VALID
+           END-SEARCH.
 
            DISPLAY 'Region: ' WS-REGION-DESC.
            EXIT.
-         
\ No newline at end of file
+
+       R205-CHECK-DUPLICATE.
+           MOVE 'N' TO WS-IS-DUPLICATE.
+           SET WS-DUP-IX TO 1.
+           SEARCH WS-DUP-ID
+              AT END CONTINUE
+              WHEN WS-DUP-ID (WS-DUP-IX) = TRANSACTION-ID
+                 MOVE 'Y' TO WS-IS-DUPLICATE
+           END-SEARCH.
+       EXIT.
+
+       R210-CHECK-REJECT.
+           MOVE TRANSACTION-STATUS TO WS-STATUS-CHECK.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF WS-REGION-VALID = 'N'
+              MOVE 'REGION UNKNOWN' TO WS-REJECT-REASON
+           ELSE IF NOT WS-STATUS-VALID
+              MOVE 'STATUS UNEXPECTED' TO WS-REJECT-REASON
+           ELSE IF WS-IS-DUPLICATE = 'Y'
+              MOVE 'DUPLICATE TRANSACTION' TO WS-REJECT-REASON
+           END-IF.
+
+           IF WS-REJECT-REASON NOT = SPACES
+              MOVE TRANSACTION-ID     TO REJ-TRANSACTION-ID
+              MOVE TRANSACTION-DATE   TO REJ-TRANSACTION-DATE
+              MOVE TRANSACTION-TIME   TO REJ-TRANSACTION-TIME
+              MOVE CARD-NUMBER        TO REJ-CARD-NUMBER
+              MOVE TRANSACTION-AMOUNT TO REJ-TRANSACTION-AMOUNT
+              MOVE TRANSACTION-CODE   TO REJ-TRANSACTION-CODE
+              MOVE REGION-CODE        TO REJ-REGION-CODE
+              MOVE TRANSACTION-STATUS TO REJ-TRANSACTION-STATUS
+              MOVE WS-REJECT-REASON   TO REJ-REASON
+              WRITE REJECT-RECORD
+           END-IF.
+       EXIT.
